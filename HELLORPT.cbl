@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLORPT.
+000300 AUTHOR.        R L BOYER.
+000400 INSTALLATION.  NIGHTLY BATCH SCHEDULING GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  HELLORPT                                                     *
+001000*                                                               *
+001100*  READS THE AUDIT-TRAIL HISTORY BUILT UP BY HELLO ON AUDITIN   *
+001200*  AND THE ITERATION HISTORY ON ITERIN AND PRODUCES A LISTING,  *
+001300*  ONE LINE PER RUN, OF CYCLES REQUESTED VERSUS CYCLES          *
+001400*  COMPLETED, RUN DURATION, AND WHETHER THE RUN WAS A RESTART,  *
+001500*  SO A RUN THAT QUIETLY COMPLETED FEWER CYCLES THAN SCHEDULED  *
+001600*  CAN BE SPOTTED WITHOUT RECONSTRUCTING IT BY HAND.            *
+001700*                                                               *
+001800*  RETURN CODES                                                 *
+001900*  ------------                                                 *
+002000*    00  NORMAL COMPLETION.                                     *
+002100*                                                               *
+002200*  MODIFICATION HISTORY                                         *
+002300*  ----------------------------------------------------------   *
+002400*  2026-08-09  RLB  ORIGINAL PROGRAM.                           *
+002450*  2026-08-09  RLB  CORRECTED ITEROUT'S RECORD LENGTH TO MATCH  *
+002460*                   ITERREC.                                    *
+002500*                                                               *
+002600*****************************************************************
+
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT AUDIT-FILE  ASSIGN TO AUDITIN
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS AUDIT-FILE-STATUS.
+
+003600     SELECT ITER-FILE   ASSIGN TO ITERIN
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS ITER-FILE-STATUS.
+
+003900     SELECT REPORT-FILE ASSIGN TO RPTOUT
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS REPORT-FILE-STATUS.
+
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  AUDIT-FILE
+004500     LABEL RECORDS ARE STANDARD
+004600     RECORD CONTAINS 56 CHARACTERS.
+004700 COPY AUDITREC.
+
+004800 FD  ITER-FILE
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORD CONTAINS 40 CHARACTERS.
+005100 COPY ITERREC.
+
+005200 FD  REPORT-FILE
+005300     LABEL RECORDS OMITTED
+005400     RECORD CONTAINS 132 CHARACTERS.
+005500 01  REPORT-LINE                 PIC X(132).
+
+005600 WORKING-STORAGE SECTION.
+005700 77  WS-RUN-COUNT                PIC 9(05) COMP VALUE 0.
+005800 77  WS-SHORT-RUN-COUNT          PIC 9(05) COMP VALUE 0.
+005900 77  WS-RESTART-COUNT            PIC 9(05) COMP VALUE 0.
+006000 77  WS-ITER-RECORD-COUNT        PIC 9(07) COMP VALUE 0.
+006100 77  WS-START-SECS               PIC S9(07) COMP VALUE 0.
+006200 77  WS-END-SECS                 PIC S9(07) COMP VALUE 0.
+006300 77  WS-DURATION-SECS            PIC S9(07) COMP VALUE 0.
+
+006400 01  WS-SWITCHES.
+006500     05  WS-AUDIT-EOF-SW         PIC X(01) VALUE 'N'.
+006600         88  WS-AUDIT-EOF            VALUE 'Y'.
+006700         88  WS-AUDIT-NOT-EOF        VALUE 'N'.
+006800     05  WS-ITER-EOF-SW          PIC X(01) VALUE 'N'.
+006900         88  WS-ITER-EOF             VALUE 'Y'.
+007000         88  WS-ITER-NOT-EOF         VALUE 'N'.
+
+007100 01  WS-FILE-STATUSES.
+007200     05  AUDIT-FILE-STATUS       PIC X(02) VALUE '00'.
+007300     05  ITER-FILE-STATUS        PIC X(02) VALUE '00'.
+007400     05  REPORT-FILE-STATUS      PIC X(02) VALUE '00'.
+
+007500 01  WS-TIME-BREAKDOWN.
+007600     05  WS-TIME-HH              PIC 9(02).
+007700     05  WS-TIME-MM              PIC 9(02).
+007800     05  WS-TIME-SS              PIC 9(02).
+
+007900 01  WS-DURATION-DISPLAY.
+008000     05  WS-DUR-HH               PIC 9(02).
+008100     05  FILLER                  PIC X(01) VALUE ':'.
+008200     05  WS-DUR-MM               PIC 9(02).
+008300     05  FILLER                  PIC X(01) VALUE ':'.
+008400     05  WS-DUR-SS               PIC 9(02).
+
+008500 01  WS-SUMMARY-COUNT-DISPLAY    PIC ZZZZZZ9.
+
+008600 01  WS-DETAIL-LINE.
+008700     05  WS-D-DATE               PIC 9(08).
+008800     05  FILLER                  PIC X(02) VALUE SPACES.
+008900     05  WS-D-START-TIME         PIC 9(06).
+009000     05  FILLER                  PIC X(02) VALUE SPACES.
+009100     05  WS-D-END-TIME           PIC 9(06).
+009200     05  FILLER                  PIC X(02) VALUE SPACES.
+009300     05  WS-D-REQUESTED          PIC ZZZ9.
+009400     05  FILLER                  PIC X(04) VALUE SPACES.
+009500     05  WS-D-COMPLETED          PIC ZZZ9.
+009600     05  FILLER                  PIC X(04) VALUE SPACES.
+009700     05  WS-D-DURATION           PIC X(08).
+009800     05  FILLER                  PIC X(03) VALUE SPACES.
+009900     05  WS-D-RESTART            PIC X(01).
+010000     05  FILLER                  PIC X(04) VALUE SPACES.
+010100     05  WS-D-SHORT-FLAG         PIC X(20).
+010200     05  FILLER                  PIC X(43) VALUE SPACES.
+
+010300 PROCEDURE DIVISION.
+010400*****************************************************************
+010500*    0000-MAINLINE                                              *
+010600*****************************************************************
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+010900     PERFORM 2000-PROCESS-AUDIT THRU 2000-EXIT
+011000         UNTIL WS-AUDIT-EOF.
+
+011100     PERFORM 3000-COUNT-ITERATIONS THRU 3000-EXIT.
+
+011200     PERFORM 4000-WRITE-SUMMARY THRU 4000-EXIT.
+
+011300     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+011400     STOP RUN.
+
+011500*****************************************************************
+011600*    1000-INITIALIZE - OPEN THE FILES, WRITE THE REPORT         *
+011700*    HEADINGS AND PRIME THE AUDIT-FILE READ.                    *
+011800*****************************************************************
+011900 1000-INITIALIZE.
+012000     OPEN INPUT AUDIT-FILE.
+012100     OPEN INPUT ITER-FILE.
+012200     OPEN OUTPUT REPORT-FILE.
+
+012300     PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+012400     PERFORM 1200-READ-AUDIT THRU 1200-EXIT.
+012500 1000-EXIT.
+012600     EXIT.
+
+012700*****************************************************************
+012800*    1100-WRITE-HEADINGS                                        *
+012900*****************************************************************
+013000 1100-WRITE-HEADINGS.
+013100     MOVE SPACES TO REPORT-LINE.
+013200     MOVE 'HELLO RUN HISTORY REPORT' TO REPORT-LINE.
+013300     WRITE REPORT-LINE.
+
+013400     MOVE SPACES TO REPORT-LINE.
+013500     WRITE REPORT-LINE.
+
+013600     MOVE SPACES TO REPORT-LINE.
+013700     STRING 'RUN DATE  '     DELIMITED BY SIZE
+013800            'START   '       DELIMITED BY SIZE
+013900            'END     '       DELIMITED BY SIZE
+014000            'REQ.    '       DELIMITED BY SIZE
+014100            'DONE    '       DELIMITED BY SIZE
+014200            'DURATION   '    DELIMITED BY SIZE
+014300            'RS   '          DELIMITED BY SIZE
+014400            'REMARKS'        DELIMITED BY SIZE
+014500         INTO REPORT-LINE.
+014600     WRITE REPORT-LINE.
+
+014700     MOVE SPACES TO REPORT-LINE.
+014800     MOVE ALL '-' TO REPORT-LINE.
+014900     WRITE REPORT-LINE.
+015000 1100-EXIT.
+015100     EXIT.
+
+015200*****************************************************************
+015300*    1200-READ-AUDIT                                            *
+015400*****************************************************************
+015500 1200-READ-AUDIT.
+015600     READ AUDIT-FILE
+015700         AT END
+015800             SET WS-AUDIT-EOF TO TRUE
+015900     END-READ.
+016000 1200-EXIT.
+016100     EXIT.
+
+016200*****************************************************************
+016300*    2000-PROCESS-AUDIT - FORMAT AND WRITE ONE DETAIL LINE FOR  *
+016400*    EACH "END" AUDIT RECORD; "START" RECORDS ARE SKIPPED.       *
+016500*****************************************************************
+016600 2000-PROCESS-AUDIT.
+016700     IF AUDIT-TYPE-END
+016800         PERFORM 2100-FORMAT-DETAIL-LINE THRU 2100-EXIT
+016900         PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+017000         ADD 1 TO WS-RUN-COUNT
+017100         IF AUDIT-FINAL-WS-A < AUDIT-REQUESTED-CNT
+017200             ADD 1 TO WS-SHORT-RUN-COUNT
+017300         END-IF
+017400         IF AUDIT-WAS-RESTARTED
+017500             ADD 1 TO WS-RESTART-COUNT
+017600         END-IF
+017700     END-IF.
+
+017800     PERFORM 1200-READ-AUDIT THRU 1200-EXIT.
+017900 2000-EXIT.
+018000     EXIT.
+
+018100*****************************************************************
+018200*    2100-FORMAT-DETAIL-LINE - BUILD ONE REPORT LINE FROM AN    *
+018300*    "END" AUDIT RECORD.                                        *
+018400*****************************************************************
+018500 2100-FORMAT-DETAIL-LINE.
+018600     MOVE SPACES TO WS-DETAIL-LINE.
+018700     MOVE AUDIT-START-DATE  TO WS-D-DATE.
+018800     MOVE AUDIT-START-TIME  TO WS-D-START-TIME.
+018900     MOVE AUDIT-END-TIME    TO WS-D-END-TIME.
+019000     MOVE AUDIT-REQUESTED-CNT TO WS-D-REQUESTED.
+019100     MOVE AUDIT-FINAL-WS-A  TO WS-D-COMPLETED.
+
+019200     MOVE AUDIT-START-TIME  TO WS-TIME-BREAKDOWN.
+019300     COMPUTE WS-START-SECS = (WS-TIME-HH * 3600)
+019400                           + (WS-TIME-MM * 60) + WS-TIME-SS.
+019500     MOVE AUDIT-END-TIME    TO WS-TIME-BREAKDOWN.
+019600     COMPUTE WS-END-SECS = (WS-TIME-HH * 3600)
+019700                         + (WS-TIME-MM * 60) + WS-TIME-SS.
+
+019800     COMPUTE WS-DURATION-SECS = WS-END-SECS - WS-START-SECS.
+019900     IF WS-DURATION-SECS < 0
+020000         COMPUTE WS-DURATION-SECS = WS-DURATION-SECS + 86400
+020100     END-IF.
+
+020200     COMPUTE WS-DUR-HH = WS-DURATION-SECS / 3600.
+020300     COMPUTE WS-DUR-MM = (WS-DURATION-SECS / 60)
+020400                            - (WS-DUR-HH * 60).
+020500     COMPUTE WS-DUR-SS = WS-DURATION-SECS
+020600                            - (WS-DUR-HH * 3600)
+020700                            - (WS-DUR-MM * 60).
+020800     MOVE WS-DURATION-DISPLAY TO WS-D-DURATION.
+
+020900     IF AUDIT-WAS-RESTARTED
+021000         MOVE 'Y' TO WS-D-RESTART
+021100     ELSE
+021200         MOVE 'N' TO WS-D-RESTART
+021300     END-IF.
+
+021400     IF AUDIT-FINAL-WS-A < AUDIT-REQUESTED-CNT
+021500         MOVE 'SHORT OF SCHEDULE' TO WS-D-SHORT-FLAG
+021600     ELSE
+021700         MOVE SPACES TO WS-D-SHORT-FLAG
+021800     END-IF.
+021900 2100-EXIT.
+022000     EXIT.
+
+022100*****************************************************************
+022200*    2200-WRITE-DETAIL-LINE                                     *
+022300*****************************************************************
+022400 2200-WRITE-DETAIL-LINE.
+022500     MOVE SPACES     TO REPORT-LINE.
+022600     MOVE WS-DETAIL-LINE TO REPORT-LINE.
+022700     WRITE REPORT-LINE.
+022800 2200-EXIT.
+022900     EXIT.
+
+023000*****************************************************************
+023100*    3000-COUNT-ITERATIONS - COUNT THE TOTAL NUMBER OF          *
+023200*    ITERATION-HISTORY RECORDS ON FILE AS A CROSS-CHECK          *
+023300*    AGAINST THE AUDIT-FILE COMPLETION COUNTS.                   *
+023400*****************************************************************
+023500 3000-COUNT-ITERATIONS.
+023600     PERFORM 3100-READ-ITER THRU 3100-EXIT.
+023700     PERFORM 3200-TALLY-ITER THRU 3200-EXIT
+023800         UNTIL WS-ITER-EOF.
+023900 3000-EXIT.
+024000     EXIT.
+
+024100*****************************************************************
+024200*    3100-READ-ITER                                             *
+024300*****************************************************************
+024400 3100-READ-ITER.
+024500     READ ITER-FILE
+024600         AT END
+024700             SET WS-ITER-EOF TO TRUE
+024800     END-READ.
+024900 3100-EXIT.
+025000     EXIT.
+
+025100*****************************************************************
+025200*    3200-TALLY-ITER                                            *
+025300*****************************************************************
+025400 3200-TALLY-ITER.
+025500     ADD 1 TO WS-ITER-RECORD-COUNT.
+025600     PERFORM 3100-READ-ITER THRU 3100-EXIT.
+025700 3200-EXIT.
+025800     EXIT.
+
+025900*****************************************************************
+026000*    4000-WRITE-SUMMARY                                         *
+026100*****************************************************************
+026200 4000-WRITE-SUMMARY.
+026300     MOVE SPACES TO REPORT-LINE.
+026400     WRITE REPORT-LINE.
+
+026500     MOVE SPACES TO REPORT-LINE.
+026600     MOVE WS-RUN-COUNT TO WS-SUMMARY-COUNT-DISPLAY.
+026700     STRING 'RUNS LISTED............. '  DELIMITED BY SIZE
+026800            WS-SUMMARY-COUNT-DISPLAY     DELIMITED BY SIZE
+026900         INTO REPORT-LINE.
+027000     WRITE REPORT-LINE.
+
+027100     MOVE SPACES TO REPORT-LINE.
+027200     MOVE WS-SHORT-RUN-COUNT TO WS-SUMMARY-COUNT-DISPLAY.
+027300     STRING 'RUNS SHORT OF SCHEDULE.. '  DELIMITED BY SIZE
+027400            WS-SUMMARY-COUNT-DISPLAY     DELIMITED BY SIZE
+027500         INTO REPORT-LINE.
+027600     WRITE REPORT-LINE.
+
+027700     MOVE SPACES TO REPORT-LINE.
+027800     MOVE WS-RESTART-COUNT TO WS-SUMMARY-COUNT-DISPLAY.
+027900     STRING 'RUNS THAT RESTARTED..... '  DELIMITED BY SIZE
+028000            WS-SUMMARY-COUNT-DISPLAY     DELIMITED BY SIZE
+028100         INTO REPORT-LINE.
+028200     WRITE REPORT-LINE.
+
+028300     MOVE SPACES TO REPORT-LINE.
+028400     MOVE WS-ITER-RECORD-COUNT TO WS-SUMMARY-COUNT-DISPLAY.
+028500     STRING 'TOTAL ITERATION RECORDS. '  DELIMITED BY SIZE
+028600            WS-SUMMARY-COUNT-DISPLAY     DELIMITED BY SIZE
+028700         INTO REPORT-LINE.
+028800     WRITE REPORT-LINE.
+028900 4000-EXIT.
+029000     EXIT.
+
+029100*****************************************************************
+029200*    9999-TERMINATE                                             *
+029300*****************************************************************
+029400 9999-TERMINATE.
+029500     CLOSE AUDIT-FILE.
+029600     CLOSE ITER-FILE.
+029700     CLOSE REPORT-FILE.
+029800     MOVE 0 TO RETURN-CODE.
+029900 9999-EXIT.
+030000     EXIT.
+
