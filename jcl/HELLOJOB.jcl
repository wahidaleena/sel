@@ -0,0 +1,52 @@
+//HELLOJOB JOB (ACCTNO),'HELLO NIGHTLY CYCLE',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//* HELLOJOB - NIGHTLY DRIVER FOR THE HELLO CYCLE PROGRAM AND ITS     *
+//* RUN-HISTORY REPORT.                                               *
+//*                                                                   *
+//*   STEP010  RUNS HELLO ITSELF.                                     *
+//*   STEP020  RUNS HELLORPT TO LIST THE RUN HISTORY.  IT IS SKIPPED  *
+//*            IF HELLO ENDED WITH A CONDITION CODE ABOVE 4, WHICH    *
+//*            COVERS BOTH THE CONTROL-CARD REJECTION CODES AND AN    *
+//*            ABEND (THE SCHEDULER SKIPS REMAINING STEPS ON AN       *
+//*            ABEND REGARDLESS OF THE COND PARAMETER BELOW).         *
+//*   STEP030  CLEARS THE RESTART CHECKPOINT, BUT ONLY WHEN STEP010   *
+//*            COMPLETED CLEAN (RC=0) - IF HELLO FAILED PARTWAY       *
+//*            THROUGH THE CYCLE COUNT, THE CHECKPOINT IS LEFT ALONE  *
+//*            SO THE NEXT RUN OF THIS JOB RESUMES INSTEAD OF         *
+//*            REPEATING CYCLES THAT ALREADY COMPLETED.                *
+//*                                                                   *
+//* MODIFICATION HISTORY                                              *
+//* -------------------------------------------------------------     *
+//* 2026-08-09  RLB  ORIGINAL JOB STREAM.                             *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//CTLIN    DD DSN=PROD.HELLO.CTLCARDS,DISP=SHR
+//ITEROUT  DD DSN=PROD.HELLO.ITERHIST,DISP=(MOD,CATLG,CATLG)
+//AUDITOUT DD DSN=PROD.HELLO.AUDITHIST,DISP=(MOD,CATLG,CATLG)
+//CHKPTFL  DD DSN=PROD.HELLO.CHKPOINT,DISP=(MOD,CATLG,CATLG)
+//COMPOUT  DD DSN=PROD.HELLO.COMPSTAT,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* SKIP THE REPORT IF HELLO DID NOT COMPLETE CLEAN (RC > 4).         *
+//*********************************************************************
+//STEP020  EXEC PGM=HELLORPT,COND=(4,GT,STEP010)
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//AUDITIN  DD DSN=PROD.HELLO.AUDITHIST,DISP=SHR
+//ITERIN   DD DSN=PROD.HELLO.ITERHIST,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* CLEANUP - CLEAR THE RESTART CHECKPOINT ONLY WHEN HELLO FINISHED   *
+//* THE FULL CYCLE COUNT (RC=0), SO A PARTIAL RUN CAN STILL RESTART.  *
+//*********************************************************************
+//STEP030  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//CHKPTFL  DD DSN=PROD.HELLO.CHKPOINT,DISP=(OLD,DELETE,KEEP)
+//
