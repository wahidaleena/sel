@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  CHKPTREC.CPY                                                 *
+000400*                                                               *
+000500*  HELLO RESTART-CHECKPOINT RECORD LAYOUT.  A-PARA REWRITES     *
+000600*  THIS ONE-RECORD FILE AFTER EVERY B-PARA CYCLE SO A RERUN     *
+000700*  AFTER AN ABEND CAN PICK UP AT CHKPT-LAST-WS-A + 1 INSTEAD    *
+000800*  OF REPEATING CYCLES THAT ALREADY COMPLETED.                  *
+000900*                                                               *
+001000*  MODIFICATION HISTORY                                         *
+001100*  ----------------------------------------------------------   *
+001200*  2026-08-09  RLB  ORIGINAL COPYBOOK - CHECKPOINT/RESTART.     *
+001300*                                                               *
+001400*****************************************************************
+001500 01  CHKPT-RECORD.
+001600     05  CHKPT-JOB-NAME              PIC X(08).
+001700     05  CHKPT-LAST-WS-A             PIC 9(04).
+001800     05  CHKPT-DATE                  PIC 9(08).
+001900     05  CHKPT-TIME                  PIC 9(06).
+002000     05  FILLER                      PIC X(10).
