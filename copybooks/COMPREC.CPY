@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  COMPREC.CPY                                                  *
+000400*                                                               *
+000500*  HELLO COMPLETION/STATUS RECORD LAYOUT.  A-PARA WRITES ONE    *
+000600*  OF THESE TO COMPOUT AS THE LAST THING IT DOES BEFORE STOP    *
+000700*  RUN, CARRYING THE FINAL WS-A VALUE AND THE SAME COMPLETION   *
+000800*  CODE PLACED IN RETURN-CODE, SO A DOWNSTREAM SCHEDULER CAN    *
+000900*  GATE ON IT WITHOUT HAVING TO PARSE THE JOB LOG FOR THE       *
+001000*  STEP CONDITION CODE.                                        *
+001100*                                                               *
+001200*  MODIFICATION HISTORY                                         *
+001300*  ----------------------------------------------------------   *
+001400*  2026-08-09  RLB  ORIGINAL COPYBOOK - COMPLETION STATUS.      *
+001450*  2026-08-09  RLB  ADDED COMP-STATUS-INPUT-ERROR FOR A         *
+001460*                   MISSING/NON-NUMERIC/ZERO CONTROL CARD.      *
+001470*  2026-08-09  RLB  ADDED COMP-STATUS-IO-ERROR SO A-PARA-IO-    *
+001480*                   ERROR CAN STILL PUBLISH A COMPLETION RECORD.*
+001500*                                                               *
+001600*****************************************************************
+001700 01  COMP-RECORD.
+001800     05  COMP-JOB-NAME               PIC X(08).
+001900     05  COMP-STATUS-CODE            PIC X(02).
+002000         88  COMP-STATUS-OK              VALUE '00'.
+002100         88  COMP-STATUS-RANGE-ERROR     VALUE '12'.
+002150         88  COMP-STATUS-INPUT-ERROR     VALUE '16'.
+002175         88  COMP-STATUS-IO-ERROR        VALUE '90'.
+002200     05  COMP-FINAL-WS-A             PIC 9(04).
+002300     05  COMP-DATE                   PIC 9(08).
+002400     05  COMP-TIME                   PIC 9(06).
+002500     05  FILLER                      PIC X(10).
