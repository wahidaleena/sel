@@ -0,0 +1,39 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  AUDITREC.CPY                                                 *
+000400*                                                               *
+000500*  HELLO RUN-AUDIT RECORD LAYOUT.  A-PARA WRITES ONE "START"    *
+000600*  RECORD (AUDIT-REC-TYPE = 'S') BEFORE THE B-PARA LOOP BEGINS  *
+000700*  AND ONE "END" RECORD (AUDIT-REC-TYPE = 'E') RIGHT BEFORE     *
+000800*  CONTROL RETURNS FOR STOP RUN, SO THE FULL HISTORY OF EVERY   *
+000900*  RUN IS ON THE AUDIT FILE EVEN IF THE JOB LOG HAS ROLLED      *
+001000*  OFF.  HELLORPT READS THE "END" RECORDS TO BUILD ITS LISTING. *
+001100*                                                               *
+001200*  MODIFICATION HISTORY                                         *
+001300*  ----------------------------------------------------------   *
+001400*  2026-08-09  RLB  ORIGINAL COPYBOOK - START/END AUDIT TRAIL.  *
+001450*  2026-08-09  RLB  ADDED AUDIT-RESTART-FLAG SO A RESTARTED RUN *
+001460*                   CAN BE TOLD APART FROM A CLEAN ONE.         *
+001470*  2026-08-09  RLB  ADDED AUDIT-COMPL-INPUT-ERROR FOR A         *
+001480*                   MISSING/NON-NUMERIC/ZERO CONTROL CARD.      *
+001500*                                                               *
+001600*****************************************************************
+001700 01  AUDIT-RECORD.
+001800     05  AUDIT-JOB-NAME              PIC X(08).
+001900     05  AUDIT-REC-TYPE              PIC X(01).
+002000         88  AUDIT-TYPE-START            VALUE 'S'.
+002100         88  AUDIT-TYPE-END              VALUE 'E'.
+002200     05  AUDIT-START-DATE            PIC 9(08).
+002300     05  AUDIT-START-TIME            PIC 9(06).
+002400     05  AUDIT-END-DATE              PIC 9(08).
+002500     05  AUDIT-END-TIME              PIC 9(06).
+002600     05  AUDIT-REQUESTED-CNT         PIC 9(04).
+002700     05  AUDIT-FINAL-WS-A            PIC 9(04).
+002750     05  AUDIT-RESTART-FLAG          PIC X(01).
+002760         88  AUDIT-WAS-RESTARTED         VALUE 'Y'.
+002770         88  AUDIT-NOT-RESTARTED         VALUE 'N'.
+002800     05  AUDIT-COMPL-CODE            PIC X(02).
+002900         88  AUDIT-COMPL-OK              VALUE '00'.
+003000         88  AUDIT-COMPL-RANGE-ERROR     VALUE '12'.
+003050         88  AUDIT-COMPL-INPUT-ERROR     VALUE '16'.
+003100     05  FILLER                      PIC X(08).
