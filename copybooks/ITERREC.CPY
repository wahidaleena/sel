@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  ITERREC.CPY                                                  *
+000400*                                                               *
+000500*  SHARED ITERATION-HISTORY RECORD LAYOUT.  ONE RECORD IS       *
+000600*  WRITTEN BY HELLO'S B-PARA FOR EVERY CYCLE OF THE VARYING     *
+000700*  LOOP.  HELLORPT READS THE SAME FILE UNDER THIS SAME LAYOUT   *
+000800*  SO BOTH PROGRAMS STAY IN SYNC ON THE FIELD LAYOUT.           *
+000900*                                                               *
+001000*  MODIFICATION HISTORY                                         *
+001100*  ----------------------------------------------------------   *
+001200*  2026-08-09  RLB  ORIGINAL COPYBOOK - PULLED OUT OF HELLO SO  *
+001300*                   HELLORPT CAN SHARE THE SAME LAYOUT.         *
+001400*                                                               *
+001500*****************************************************************
+001600 01  ITER-RECORD.
+001700     05  ITER-NUMBER                 PIC 9(04).
+001800     05  ITER-TIMESTAMP.
+001900         10  ITER-DATE               PIC 9(08).
+002000         10  ITER-TIME               PIC 9(06).
+002100     05  ITER-STATUS                 PIC X(01).
+002200         88  ITER-STATUS-OK              VALUE 'S'.
+002300         88  ITER-STATUS-ERROR           VALUE 'E'.
+002400     05  FILLER                      PIC X(21).
