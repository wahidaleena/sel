@@ -1,14 +1,485 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-
-       DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 WS-A PIC 9 VALUE 0.
-
-       PROCEDURE DIVISION.
-          A-PARA.
-          PERFORM B-PARA VARYING WS-A FROM 1 BY 1 UNTIL WS-A=5
-          STOP RUN.
-   
-          B-PARA.
-          DISPLAY 'IN B-PARA ' WS-A.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HELLO.
+000300 AUTHOR.        R L BOYER.
+000400 INSTALLATION.  NIGHTLY BATCH SCHEDULING GROUP.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  HELLO                                                        *
+001000*                                                               *
+001100*  DRIVES B-PARA THE NUMBER OF TIMES GIVEN ON THE CTLIN         *
+001200*  CONTROL CARD SO OPERATIONS CAN CHANGE THE CYCLE COUNT        *
+001300*  BETWEEN RUNS WITHOUT A SOURCE CHANGE.                        *
+001400*                                                               *
+001500*  RETURN CODES                                                 *
+001600*  ------------                                                 *
+001700*    00  NORMAL COMPLETION - ALL REQUESTED CYCLES RUN.          *
+001800*    12  CTL-ITER-COUNT EXCEEDS THE CAPACITY OF WS-A.           *
+001900*    16  CTL-ITER-COUNT IS MISSING, NON-NUMERIC, OR NOT         *
+002000*        GREATER THAN ZERO.                                     *
+002100*    90  OPEN OR WRITE FAILED AGAINST ITEROUT, AUDITOUT, OR      *
+002200*        COMPOUT.  SEE THE FILE STATUS DISPLAYED WITH THE       *
+002300*        MESSAGE.                                               *
+002400*                                                               *
+002500*  MODIFICATION HISTORY                                         *
+002600*  ----------------------------------------------------------   *
+002700*  2024-02-11  RLB  ORIGINAL PROGRAM - FIXED 5-CYCLE LOOP.      *
+002800*  2026-08-09  RLB  ITERATION COUNT NOW COMES FROM A CONTROL    *
+002900*                   CARD INSTEAD OF A HARDCODED LITERAL.        *
+003000*  2026-08-09  RLB  WIDENED WS-A TO PIC 9(4) AND WIDENED THE    *
+003100*                   CONTROL-CARD COUNT TO MATCH; ADDED A RANGE  *
+003200*                   CHECK AHEAD OF THE PERFORM SO AN OVERSIZE   *
+003300*                   COUNT ABENDS INSTEAD OF WRAPPING.           *
+003400*  2026-08-09  RLB  B-PARA NOW WRITES EACH CYCLE TO ITEROUT     *
+003500*                   INSTEAD OF JUST DISPLAY.                    *
+003600*  2026-08-09  RLB  ITER-RECORD MOVED TO THE ITERREC COPYBOOK   *
+003700*                   SO HELLORPT CAN SHARE THE SAME LAYOUT.      *
+003800*  2026-08-09  RLB  ADDED START/END AUDIT RECORDS ON AUDITOUT   *
+003900*                   SO A RUN CAN BE RECONCILED WITHOUT DIGGING  *
+004000*                   THROUGH SYSOUT.                             *
+004100*  2026-08-09  RLB  ADDED CHECKPOINT/RESTART SUPPORT VIA        *
+004200*                   CHKPTFL SO A RERUN PICKS UP WHERE THE LAST  *
+004300*                   SUCCESSFUL CYCLE LEFT OFF.                  *
+004400*  2026-08-09  RLB  A-PARA NOW DROPS A COMPLETION/STATUS RECORD *
+004500*                   ON COMPOUT SO A DOWNSTREAM SCHEDULER CAN    *
+004600*                   GATE ON THE FINAL WS-A AND COMPLETION CODE. *
+004700*  2026-08-09  RLB  A-PARA NOW REJECTS A MISSING, NON-NUMERIC,  *
+004800*                   OR ZERO CTL-ITER-COUNT BEFORE THE PERFORM   *
+004900*                   INSTEAD OF LETTING THE VARYING CLAUSE SEE   *
+005000*                   AN UNDEFINED VALUE.                         *
+005100*  2026-08-09  RLB  CORRECTED THE B-PARA PERFORM TO RANGE THRU  *
+005200*                   B-PARA-EXIT AND TO RUN THE FULL REQUESTED   *
+005300*                   CYCLE COUNT; ITEROUT/AUDITOUT NOW EXTEND     *
+005400*                   ACROSS RUNS INSTEAD OF BEING RECREATED EACH  *
+005500*                   TIME; ITEROUT'S RECORD LENGTH NOW MATCHES    *
+005600*                   ITERREC; THE CHECKPOINT IS NOW CLEARED BY    *
+005700*                   A-PARA ITSELF ON A CLEAN FINISH INSTEAD OF   *
+005800*                   RELYING SOLELY ON THE CLEANUP STEP; AND      *
+005900*                   ITEROUT/AUDITOUT/COMPOUT FILE STATUS IS NOW  *
+006000*                   CHECKED AFTER EVERY OPEN AND WRITE.          *
+006100*                                                               *
+006200*****************************************************************
+006300
+006400 ENVIRONMENT DIVISION.
+006500 CONFIGURATION SECTION.
+006600 SOURCE-COMPUTER.   IBM-370.
+006700 OBJECT-COMPUTER.   IBM-370.
+006800
+006900 INPUT-OUTPUT SECTION.
+007000 FILE-CONTROL.
+007100     SELECT CTL-FILE   ASSIGN TO CTLIN
+007200         ORGANIZATION IS SEQUENTIAL
+007300         FILE STATUS IS CTL-FILE-STATUS.
+007400
+007500     SELECT ITER-FILE  ASSIGN TO ITEROUT
+007600         ORGANIZATION IS SEQUENTIAL
+007700         FILE STATUS IS ITER-FILE-STATUS.
+007800
+007900     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+008000         ORGANIZATION IS SEQUENTIAL
+008100         FILE STATUS IS AUDIT-FILE-STATUS.
+008200
+008300     SELECT CHKPT-FILE ASSIGN TO CHKPTFL
+008400         ORGANIZATION IS SEQUENTIAL
+008500         FILE STATUS IS CHKPT-FILE-STATUS.
+008600
+008700     SELECT COMP-FILE  ASSIGN TO COMPOUT
+008800         ORGANIZATION IS SEQUENTIAL
+008900         FILE STATUS IS COMP-FILE-STATUS.
+009000
+009100 DATA DIVISION.
+009200 FILE SECTION.
+009300 FD  CTL-FILE
+009400     LABEL RECORDS ARE STANDARD
+009500     RECORD CONTAINS 80 CHARACTERS.
+009600 01  CTL-CARD-RECORD.
+009700     05  CTL-ITER-COUNT              PIC 9(05).
+009800     05  FILLER                      PIC X(75).
+009900
+010000 FD  ITER-FILE
+010100     LABEL RECORDS ARE STANDARD
+010200     RECORD CONTAINS 40 CHARACTERS.
+010300 COPY ITERREC.
+010400
+010500 FD  AUDIT-FILE
+010600     LABEL RECORDS ARE STANDARD
+010700     RECORD CONTAINS 56 CHARACTERS.
+010800 COPY AUDITREC.
+010900
+011000 FD  CHKPT-FILE
+011100     LABEL RECORDS ARE STANDARD
+011200     RECORD CONTAINS 36 CHARACTERS.
+011300 COPY CHKPTREC.
+011400
+011500 FD  COMP-FILE
+011600     LABEL RECORDS ARE STANDARD
+011700     RECORD CONTAINS 38 CHARACTERS.
+011800 COPY COMPREC.
+011900
+012000 WORKING-STORAGE SECTION.
+012100 77  WS-A                        PIC 9(04) COMP VALUE 0.
+012200 77  WS-START-VALUE              PIC 9(04) COMP VALUE 1.
+012300 77  WS-ITER-LIMIT               PIC 9(04) COMP VALUE 0.
+012400 77  WS-MAX-CAPACITY             PIC 9(04) COMP VALUE 9999.
+012500 77  WS-LAST-CYCLE-DONE          PIC 9(04) COMP VALUE 0.
+012600
+012700 01  WS-FILE-STATUSES.
+012800     05  CTL-FILE-STATUS         PIC X(02) VALUE '00'.
+012900         88  CTL-STATUS-OK               VALUE '00'.
+013000     05  ITER-FILE-STATUS        PIC X(02) VALUE '00'.
+013100         88  ITER-FILE-STATUS-OK         VALUE '00'.
+013200         88  ITER-FILE-STATUS-NOT-FOUND  VALUE '35'.
+013300     05  AUDIT-FILE-STATUS       PIC X(02) VALUE '00'.
+013400         88  AUDIT-FILE-STATUS-OK        VALUE '00'.
+013500         88  AUDIT-FILE-STATUS-NOT-FOUND VALUE '35'.
+013600     05  CHKPT-FILE-STATUS       PIC X(02) VALUE '00'.
+013700         88  CHKPT-STATUS-OK             VALUE '00'.
+013800         88  CHKPT-STATUS-NOT-FOUND      VALUE '35'.
+013900     05  COMP-FILE-STATUS        PIC X(02) VALUE '00'.
+014000         88  COMP-FILE-STATUS-OK         VALUE '00'.
+014100         88  COMP-FILE-STATUS-NOT-FOUND  VALUE '35'.
+014200
+014300
+014400 01  WS-SWITCHES.
+014500     05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+014600         88  WS-RESTART-YES          VALUE 'Y'.
+014700         88  WS-RESTART-NO           VALUE 'N'.
+014800
+014900 01  WS-JOB-NAME                 PIC X(08) VALUE 'HELLO'.
+015000
+015100 01  WS-CURRENT-DATE             PIC 9(08) VALUE 0.
+015200 01  WS-CURRENT-TIME             PIC 9(06) VALUE 0.
+015300 01  WS-START-DATE               PIC 9(08) VALUE 0.
+015400 01  WS-START-TIME               PIC 9(06) VALUE 0.
+015500 01  WS-END-DATE                 PIC 9(08) VALUE 0.
+015600 01  WS-END-TIME                 PIC 9(06) VALUE 0.
+015700 01  WS-ERROR-MESSAGE            PIC X(60) VALUE SPACES.
+015800
+015900 PROCEDURE DIVISION.
+016000*****************************************************************
+016100*    0000-MAINLINE                                              *
+016200*****************************************************************
+016300 0000-MAINLINE.
+016400     PERFORM A-PARA THRU A-PARA-EXIT.
+016500     STOP RUN.
+016600
+016700*****************************************************************
+016800*    A-PARA - READ THE CONTROL CARD FOR THE CYCLE COUNT AND     *
+016900*    DRIVE THE B-PARA LOOP.                                     *
+017000*****************************************************************
+017100 A-PARA.
+017200     ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+017300     ACCEPT WS-START-TIME FROM TIME.
+017400
+017500     OPEN INPUT CTL-FILE.
+017550     IF NOT CTL-STATUS-OK
+017560         MOVE 'CTLIN OPEN FAILED, CANNOT READ CONTROL CARD'
+017570             TO WS-ERROR-MESSAGE
+017580         GO TO A-PARA-INPUT-ERROR
+017590     END-IF.
+017600     READ CTL-FILE
+017700         AT END
+017800             MOVE 'CTL-ITER-COUNT CONTROL CARD IS MISSING'
+017900                 TO WS-ERROR-MESSAGE
+018000             CLOSE CTL-FILE
+018100             GO TO A-PARA-INPUT-ERROR
+018200     END-READ.
+018300     CLOSE CTL-FILE.
+018400
+018500     IF CTL-ITER-COUNT IS NOT NUMERIC
+018600         MOVE 'CTL-ITER-COUNT IS NOT A VALID NUMBER'
+018700             TO WS-ERROR-MESSAGE
+018800         GO TO A-PARA-INPUT-ERROR
+018900     END-IF.
+019000
+019100     IF CTL-ITER-COUNT = ZERO
+019200         MOVE 'CTL-ITER-COUNT MUST BE GREATER THAN ZERO'
+019300             TO WS-ERROR-MESSAGE
+019400         GO TO A-PARA-INPUT-ERROR
+019500     END-IF.
+019600     IF CTL-ITER-COUNT > WS-MAX-CAPACITY
+019700         MOVE 'CTL-ITER-COUNT EXCEEDS THE CAPACITY OF WS-A'
+019800             TO WS-ERROR-MESSAGE
+019900         GO TO A-PARA-RANGE-ERROR
+020000     END-IF.
+020100     MOVE CTL-ITER-COUNT TO WS-ITER-LIMIT.
+020200
+020300     MOVE 1 TO WS-START-VALUE.
+020400     SET WS-RESTART-NO TO TRUE.
+020500     OPEN INPUT CHKPT-FILE.
+020600     IF CHKPT-STATUS-OK
+020700         READ CHKPT-FILE
+020800             AT END
+020900                 CONTINUE
+021000         END-READ
+021100         IF CHKPT-STATUS-OK
+021200             AND CHKPT-JOB-NAME = WS-JOB-NAME
+021300             AND CHKPT-LAST-WS-A > 0
+021400             COMPUTE WS-START-VALUE = CHKPT-LAST-WS-A + 1
+021450             MOVE CHKPT-LAST-WS-A TO WS-LAST-CYCLE-DONE
+021500             SET WS-RESTART-YES TO TRUE
+021600         END-IF
+021800         CLOSE CHKPT-FILE
+021900     END-IF.
+022000
+022100     OPEN EXTEND AUDIT-FILE.
+022200     IF AUDIT-FILE-STATUS-NOT-FOUND
+022300         OPEN OUTPUT AUDIT-FILE
+022400     END-IF.
+022500     IF NOT AUDIT-FILE-STATUS-OK
+022600         STRING 'AUDITOUT OPEN FAILED, STATUS '
+022700             AUDIT-FILE-STATUS DELIMITED BY SIZE
+022800             INTO WS-ERROR-MESSAGE
+022900         GO TO A-PARA-IO-ERROR
+023000     END-IF.
+023100     MOVE WS-JOB-NAME       TO AUDIT-JOB-NAME.
+023200     SET AUDIT-TYPE-START   TO TRUE.
+023300     MOVE WS-START-DATE     TO AUDIT-START-DATE.
+023400     MOVE WS-START-TIME     TO AUDIT-START-TIME.
+023500     MOVE 0                 TO AUDIT-END-DATE.
+023600     MOVE 0                 TO AUDIT-END-TIME.
+023700     MOVE WS-ITER-LIMIT     TO AUDIT-REQUESTED-CNT.
+023800     MOVE 0                 TO AUDIT-FINAL-WS-A.
+023900     IF WS-RESTART-YES
+024000         SET AUDIT-WAS-RESTARTED TO TRUE
+024100     ELSE
+024200         SET AUDIT-NOT-RESTARTED TO TRUE
+024300     END-IF.
+024400     SET AUDIT-COMPL-OK     TO TRUE.
+024500     WRITE AUDIT-RECORD.
+024600     IF NOT AUDIT-FILE-STATUS-OK
+024700         STRING 'AUDITOUT WRITE FAILED, STATUS '
+024800             AUDIT-FILE-STATUS DELIMITED BY SIZE
+024900             INTO WS-ERROR-MESSAGE
+025000         GO TO A-PARA-IO-ERROR
+025100     END-IF.
+025200     CLOSE AUDIT-FILE.
+025300
+025400     OPEN EXTEND ITER-FILE.
+025500     IF ITER-FILE-STATUS-NOT-FOUND
+025600         OPEN OUTPUT ITER-FILE
+025700     END-IF.
+025800     IF NOT ITER-FILE-STATUS-OK
+025900         STRING 'ITEROUT OPEN FAILED, STATUS '
+026000             ITER-FILE-STATUS DELIMITED BY SIZE
+026100             INTO WS-ERROR-MESSAGE
+026200         GO TO A-PARA-IO-ERROR
+026300     END-IF.
+026400
+026500     PERFORM B-PARA THRU B-PARA-EXIT
+026600         VARYING WS-A FROM WS-START-VALUE BY 1
+026700         UNTIL WS-A > WS-ITER-LIMIT.
+026800
+026900     CLOSE ITER-FILE.
+027000
+027100     OPEN OUTPUT CHKPT-FILE.
+027200     CLOSE CHKPT-FILE.
+027300
+027400     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+027500     ACCEPT WS-END-TIME FROM TIME.
+027600
+027700     OPEN EXTEND AUDIT-FILE.
+027800     IF AUDIT-FILE-STATUS-NOT-FOUND
+027900         OPEN OUTPUT AUDIT-FILE
+028000     END-IF.
+028100     IF NOT AUDIT-FILE-STATUS-OK
+028200         STRING 'AUDITOUT OPEN FAILED, STATUS '
+028300             AUDIT-FILE-STATUS DELIMITED BY SIZE
+028400             INTO WS-ERROR-MESSAGE
+028500         GO TO A-PARA-IO-ERROR
+028600     END-IF.
+028700     MOVE WS-JOB-NAME       TO AUDIT-JOB-NAME.
+028800     SET AUDIT-TYPE-END     TO TRUE.
+028900     MOVE WS-START-DATE     TO AUDIT-START-DATE.
+029000     MOVE WS-START-TIME     TO AUDIT-START-TIME.
+029100     MOVE WS-END-DATE       TO AUDIT-END-DATE.
+029200     MOVE WS-END-TIME       TO AUDIT-END-TIME.
+029300     MOVE WS-ITER-LIMIT     TO AUDIT-REQUESTED-CNT.
+029400     MOVE WS-LAST-CYCLE-DONE TO AUDIT-FINAL-WS-A.
+029500     IF WS-RESTART-YES
+029600         SET AUDIT-WAS-RESTARTED TO TRUE
+029700     ELSE
+029800         SET AUDIT-NOT-RESTARTED TO TRUE
+029900     END-IF.
+030000     SET AUDIT-COMPL-OK     TO TRUE.
+030100     WRITE AUDIT-RECORD.
+030200     IF NOT AUDIT-FILE-STATUS-OK
+030300         STRING 'AUDITOUT WRITE FAILED, STATUS '
+030400             AUDIT-FILE-STATUS DELIMITED BY SIZE
+030500             INTO WS-ERROR-MESSAGE
+030600         GO TO A-PARA-IO-ERROR
+030700     END-IF.
+030800     CLOSE AUDIT-FILE.
+030900
+031000     OPEN OUTPUT COMP-FILE.
+031100     IF NOT COMP-FILE-STATUS-OK
+031200         STRING 'COMPOUT OPEN FAILED, STATUS '
+031300             COMP-FILE-STATUS DELIMITED BY SIZE
+031400             INTO WS-ERROR-MESSAGE
+031500         GO TO A-PARA-IO-ERROR
+031600     END-IF.
+031700     MOVE WS-JOB-NAME       TO COMP-JOB-NAME.
+031800     SET COMP-STATUS-OK     TO TRUE.
+031900     MOVE WS-LAST-CYCLE-DONE TO COMP-FINAL-WS-A.
+032000     MOVE WS-END-DATE       TO COMP-DATE.
+032100     MOVE WS-END-TIME       TO COMP-TIME.
+032200     WRITE COMP-RECORD.
+032300     IF NOT COMP-FILE-STATUS-OK
+032400         STRING 'COMPOUT WRITE FAILED, STATUS '
+032500             COMP-FILE-STATUS DELIMITED BY SIZE
+032600             INTO WS-ERROR-MESSAGE
+032700         GO TO A-PARA-IO-ERROR
+032800     END-IF.
+032900     CLOSE COMP-FILE.
+033000
+033100     MOVE 0 TO RETURN-CODE.
+033200     GO TO A-PARA-EXIT.
+033300
+033400 A-PARA-RANGE-ERROR.
+033500     DISPLAY 'HELLO0012 ' WS-ERROR-MESSAGE.
+033600
+033700     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+033800     ACCEPT WS-END-TIME FROM TIME.
+033900
+034000     OPEN EXTEND AUDIT-FILE.
+034100     IF AUDIT-FILE-STATUS-NOT-FOUND
+034200         OPEN OUTPUT AUDIT-FILE
+034300     END-IF.
+034400     MOVE WS-JOB-NAME           TO AUDIT-JOB-NAME.
+034500     SET AUDIT-TYPE-END         TO TRUE.
+034600     MOVE WS-START-DATE         TO AUDIT-START-DATE.
+034700     MOVE WS-START-TIME         TO AUDIT-START-TIME.
+034800     MOVE WS-END-DATE           TO AUDIT-END-DATE.
+034900     MOVE WS-END-TIME           TO AUDIT-END-TIME.
+035000     MOVE 0                     TO AUDIT-REQUESTED-CNT.
+035100     MOVE 0                     TO AUDIT-FINAL-WS-A.
+035200     SET AUDIT-NOT-RESTARTED    TO TRUE.
+035300     SET AUDIT-COMPL-RANGE-ERROR TO TRUE.
+035400     IF AUDIT-FILE-STATUS-OK
+035500         WRITE AUDIT-RECORD
+035600     END-IF.
+035700     CLOSE AUDIT-FILE.
+035800
+035900     OPEN OUTPUT COMP-FILE.
+036000     MOVE WS-JOB-NAME           TO COMP-JOB-NAME.
+036100     SET COMP-STATUS-RANGE-ERROR TO TRUE.
+036200     MOVE 0                     TO COMP-FINAL-WS-A.
+036300     MOVE WS-END-DATE           TO COMP-DATE.
+036400     MOVE WS-END-TIME           TO COMP-TIME.
+036500     IF COMP-FILE-STATUS-OK
+036600         WRITE COMP-RECORD
+036700     END-IF.
+036800     CLOSE COMP-FILE.
+036900     MOVE 12 TO RETURN-CODE.
+037000     GO TO A-PARA-EXIT.
+037100
+037200 A-PARA-INPUT-ERROR.
+037300     DISPLAY 'HELLO0016 ' WS-ERROR-MESSAGE.
+037400
+037500     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+037600     ACCEPT WS-END-TIME FROM TIME.
+037700
+037800     OPEN EXTEND AUDIT-FILE.
+037900     IF AUDIT-FILE-STATUS-NOT-FOUND
+038000         OPEN OUTPUT AUDIT-FILE
+038100     END-IF.
+038200     MOVE WS-JOB-NAME           TO AUDIT-JOB-NAME.
+038300     SET AUDIT-TYPE-END         TO TRUE.
+038400     MOVE WS-START-DATE         TO AUDIT-START-DATE.
+038500     MOVE WS-START-TIME         TO AUDIT-START-TIME.
+038600     MOVE WS-END-DATE           TO AUDIT-END-DATE.
+038700     MOVE WS-END-TIME           TO AUDIT-END-TIME.
+038800     MOVE 0                     TO AUDIT-REQUESTED-CNT.
+038900     MOVE 0                     TO AUDIT-FINAL-WS-A.
+039000     SET AUDIT-NOT-RESTARTED    TO TRUE.
+039100     SET AUDIT-COMPL-INPUT-ERROR TO TRUE.
+039200     IF AUDIT-FILE-STATUS-OK
+039300         WRITE AUDIT-RECORD
+039400     END-IF.
+039500     CLOSE AUDIT-FILE.
+039600
+039700     OPEN OUTPUT COMP-FILE.
+039800     MOVE WS-JOB-NAME           TO COMP-JOB-NAME.
+039900     SET COMP-STATUS-INPUT-ERROR TO TRUE.
+040000     MOVE 0                     TO COMP-FINAL-WS-A.
+040100     MOVE WS-END-DATE           TO COMP-DATE.
+040200     MOVE WS-END-TIME           TO COMP-TIME.
+040300     IF COMP-FILE-STATUS-OK
+040400         WRITE COMP-RECORD
+040500     END-IF.
+040600     CLOSE COMP-FILE.
+040700
+040800     MOVE 16 TO RETURN-CODE.
+040900     GO TO A-PARA-EXIT.
+041000
+041100 A-PARA-IO-ERROR.
+041110     DISPLAY 'HELLO0090 ' WS-ERROR-MESSAGE.
+041120
+041130     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+041140     ACCEPT WS-END-TIME FROM TIME.
+041150
+041160     OPEN OUTPUT COMP-FILE.
+041170     MOVE WS-JOB-NAME           TO COMP-JOB-NAME.
+041180     SET COMP-STATUS-IO-ERROR   TO TRUE.
+041190     MOVE WS-LAST-CYCLE-DONE    TO COMP-FINAL-WS-A.
+041200     MOVE WS-END-DATE           TO COMP-DATE.
+041210     MOVE WS-END-TIME           TO COMP-TIME.
+041220     IF COMP-FILE-STATUS-OK
+041230         WRITE COMP-RECORD
+041240     END-IF.
+041250     CLOSE COMP-FILE.
+041300     MOVE 90 TO RETURN-CODE.
+041400     GO TO A-PARA-EXIT.
+041500
+041600 A-PARA-EXIT.
+041700     EXIT.
+041800
+041900*****************************************************************
+042000*    B-PARA - ONE CYCLE OF THE WORK LOOP.                       *
+042100*****************************************************************
+042200 B-PARA.
+042300     DISPLAY 'IN B-PARA ' WS-A.
+042400
+042500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+042600     ACCEPT WS-CURRENT-TIME FROM TIME.
+042700
+042800     MOVE WS-A               TO ITER-NUMBER.
+042900     MOVE WS-CURRENT-DATE    TO ITER-DATE.
+043000     MOVE WS-CURRENT-TIME    TO ITER-TIME.
+043100     SET ITER-STATUS-OK      TO TRUE.
+043200     WRITE ITER-RECORD.
+043300     IF NOT ITER-FILE-STATUS-OK
+043400         STRING 'ITEROUT WRITE FAILED, STATUS '
+043500             ITER-FILE-STATUS DELIMITED BY SIZE
+043600             INTO WS-ERROR-MESSAGE
+043700         GO TO A-PARA-IO-ERROR
+043800     END-IF.
+043900     MOVE WS-A               TO WS-LAST-CYCLE-DONE.
+044000
+044100     MOVE WS-JOB-NAME        TO CHKPT-JOB-NAME.
+044200     MOVE WS-A               TO CHKPT-LAST-WS-A.
+044300     MOVE WS-CURRENT-DATE    TO CHKPT-DATE.
+044400     MOVE WS-CURRENT-TIME    TO CHKPT-TIME.
+044500     OPEN OUTPUT CHKPT-FILE.
+044550     IF NOT CHKPT-STATUS-OK
+044560         STRING 'CHKPTFL OPEN FAILED, STATUS '
+044570             CHKPT-FILE-STATUS DELIMITED BY SIZE
+044580             INTO WS-ERROR-MESSAGE
+044590         GO TO A-PARA-IO-ERROR
+044595     END-IF.
+044600     WRITE CHKPT-RECORD.
+044650     IF NOT CHKPT-STATUS-OK
+044660         STRING 'CHKPTFL WRITE FAILED, STATUS '
+044670             CHKPT-FILE-STATUS DELIMITED BY SIZE
+044680             INTO WS-ERROR-MESSAGE
+044690         GO TO A-PARA-IO-ERROR
+044695     END-IF.
+044700     CLOSE CHKPT-FILE.
+044800
+044900     GO TO B-PARA-EXIT.
+045000 B-PARA-EXIT.
+045100     EXIT.
+045200
+045300
+045400
